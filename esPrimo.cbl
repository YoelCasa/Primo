@@ -1,45 +1,231 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. esPrimo.
+      *
+      * Modificaciones:
+      *   - calculos ahora prueba divisores solo hasta la raiz cuadrada
+      *     de numero; contador cuenta unicamente esos divisores.
+      *   - calculos graba cada divisor mayor que 1 en FACTORES; el
+      *     aux=1 no se graba por ser trivial, de modo que los numeros
+      *     primos no dejan registros de factor.
+      *   - Checkpoint de avance por numero (CHECKPOINT-ARCHIVO) para
+      *     poder reanudar calculos sin repetir divisores ya probados.
+      *   - esPrimo se convirtio en subprograma invocable: recibe el
+      *     numero y devuelve el veredicto por LINKAGE SECTION, para
+      *     que otros programas del taller puedan pedir la verificacion
+      *     de primalidad sin pasar por una sesion interactiva. Los
+      *     modos de operacion (interactivo, lote, rango), el reporte,
+      *     la validacion de entrada, la auditoria y el archivo de
+      *     parametros pasaron al programa que lo invoca (esPrimoJob).
+      *   - PRIMO calcula la raiz entera de numero por separado del
+      *     margen de seguridad de la busqueda, para que el limite no
+      *     alcance a numero mismo en valores pequenos (numero=2 salia
+      *     mal clasificado). calculos ahora graba tanto aux como su
+      *     complemento (numero/aux) en FACTORES cuando aux cae dentro
+      *     de la raiz entera real, para que la lista de factores siga
+      *     completa aun con la busqueda acotada a la raiz cuadrada.
+      *   - MAIN-PROCEDURE ahora valida numero-entrada-lk antes de
+      *     invocar PRIMO (debe ser >= 1 y no exceder el maximo
+      *     admitido) y lo reporta en codigo-retorno-lk, ya que esPrimo
+      *     puede recibir llamadas de otros programas sin pasar por la
+      *     validacion de esPrimoJob. numero=1 se excluye explicitamente
+      *     de es-primo-si por no tener divisores propios que probar.
+      *   - El registro de CHECKPOINT-ARCHIVO se borra al terminar
+      *     calculos para un numero (BORRAR-CHECKPOINT) en lugar de
+      *     quedar marcado como completo: el checkpoint solo existe
+      *     para reanudar un calculo interrumpido, y si se dejara un
+      *     registro final una llamada posterior para el mismo numero
+      *     saltaba calculos por completo y no volvia a grabar FACTORES.
+      *   - registro-checkpoint ahora tambien guarda checkpoint-posicion
+      *     (la posicion-factor alcanzada) y PRIMO la restaura junto con
+      *     aux/resto/contador: sin esto, un calculo reanudado volvia a
+      *     numerar los factores desde 1 y duplicaba rf-posicion para
+      *     los que ya se habian grabado en FACTORES antes del corte.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACTORES ASSIGN TO "FACTORES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS factores-estado-archivo.
+
+           SELECT CHECKPOINT-ARCHIVO ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS checkpoint-numero
+               FILE STATUS IS checkpoint-estado-archivo.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  FACTORES
+           RECORDING MODE IS F.
+       01  linea-factor                PIC X(27).
+
+       FD  CHECKPOINT-ARCHIVO.
+       01  registro-checkpoint.
+           05  checkpoint-numero       PIC S9(10).
+           05  checkpoint-aux          PIC 9(10).
+           05  checkpoint-resto        PIC 9(10).
+           05  checkpoint-contador     PIC 99.
+           05  checkpoint-posicion     PIC 99.
+           05  checkpoint-avance       PIC X.
+               88  checkpoint-en-proceso   VALUE "P".
+
        WORKING-STORAGE SECTION.
        01  numero pic S9(10) VALUE ZERO.
        01  aux pic 9(10) value ZERO.
        01  resto pic 9(10) value ZERO.
        01  resultado pic 9(10) value ZERO.
        01  contador pic 99 value ZERO.
-       PROCEDURE DIVISION.
+
+       01  checkpoint-estado-archivo   pic XX value spaces.
+       01  checkpoint-avance-intervalo pic 9(4) value zero.
+       01  checkpoint-intervalo        pic 9(4) value 1000.
+       01  iteraciones-restantes       pic 9(10) value zero.
+       01  raiz-entera                 pic 9(10) value zero.
+       01  limite-busqueda             pic 9(10) value zero.
+
+       01  factores-estado-archivo     pic XX value spaces.
+       01  posicion-factor             pic 99 value zero.
+       01  factor-a-escribir           pic 9(10) value zero.
+       01  complemento-factor          pic 9(10) value zero.
+
+       01  registro-factor-ws.
+           05  rf-numero               pic -(10)9.
+           05  filler                  pic X(02) value spaces.
+           05  rf-factor               pic Z(9)9.
+           05  filler                  pic X(02) value spaces.
+           05  rf-posicion             pic Z9.
+
+       01  archivos-abiertos-sw        pic X value "N".
+           88  archivos-abiertos           value "S".
+       01  numero-maximo-directo       pic S9(10) value 9999999999.
+
+       LINKAGE SECTION.
+       01  numero-entrada-lk           pic S9(10).
+       01  es-primo-lk                 pic X(01).
+           88  es-primo-si                 value "S".
+           88  es-primo-no                 value "N".
+       01  contador-divisores-lk       pic 99.
+       01  codigo-retorno-lk           pic S9(04) comp value zero.
+           88  retorno-ok                  value zero.
+           88  retorno-numero-invalido     value 4.
+
+      * codigo-retorno-lk: 0 = veredicto calculado; 4 = numero-entrada
+      * fuera de dominio (menor que 1 o mayor que el maximo admitido),
+      * en cuyo caso es-primo-lk/contador-divisores-lk no son
+      * significativos y el que llama debe revisar el numero enviado.
+       PROCEDURE DIVISION USING numero-entrada-lk, es-primo-lk,
+               contador-divisores-lk, codigo-retorno-lk.
        MAIN-PROCEDURE.
-           PERFORM DATOS.
-
-       DATOS.
-           DISPLAY "Introduzca un numero para saber si es primo"
-           " Introduzca numero negativo para salir".
-           ACCEPT numero.
-
-           if numero < 0
-               PERFORM FIN-PROGRAMA.
-           PERFORM PRIMO.
-           if contador > 2
-               DISPLAY "El numero " numero " no es primo"
-               PERFORM FIN-PROGRAMA
+           MOVE ZERO TO contador-divisores-lk.
+           SET es-primo-no TO TRUE.
+           IF numero-entrada-lk < 1
+                   OR numero-entrada-lk > numero-maximo-directo
+               SET retorno-numero-invalido TO TRUE
            ELSE
-               DISPLAY "El numero " numero " es primo".
-               PERFORM FIN-PROGRAMA.
+               SET retorno-ok TO TRUE
+               IF NOT archivos-abiertos
+                   PERFORM ABRIR-ARCHIVOS-CALCULO
+               END-IF
+               MOVE numero-entrada-lk TO numero
+               PERFORM PRIMO
+               IF numero > 1 AND contador NOT > 1
+                   SET es-primo-si TO TRUE
+               END-IF
+               MOVE contador TO contador-divisores-lk
+           END-IF.
+           GOBACK.
+
+       ABRIR-ARCHIVOS-CALCULO.
+           OPEN EXTEND FACTORES.
+           IF factores-estado-archivo = "35"
+               OPEN OUTPUT FACTORES
+               CLOSE FACTORES
+               OPEN EXTEND FACTORES
+           END-IF.
+           OPEN I-O CHECKPOINT-ARCHIVO.
+           IF checkpoint-estado-archivo = "35"
+               OPEN OUTPUT CHECKPOINT-ARCHIVO
+               CLOSE CHECKPOINT-ARCHIVO
+               OPEN I-O CHECKPOINT-ARCHIVO
+           END-IF.
+           SET archivos-abiertos TO TRUE.
+
        PRIMO.
-           if numero = 1 or numero = 2  or numero = 3
-               DISPLAY "El numero " numero " es primo".
+           MOVE numero TO checkpoint-numero.
+           MOVE ZERO TO aux resto contador posicion-factor.
+           COMPUTE raiz-entera = FUNCTION INTEGER(FUNCTION SQRT
+               (numero)).
+           COMPUTE limite-busqueda = raiz-entera + 1.
+           IF limite-busqueda >= numero
+               COMPUTE limite-busqueda = numero - 1
+           END-IF.
+           READ CHECKPOINT-ARCHIVO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE checkpoint-aux TO aux
+                   MOVE checkpoint-resto TO resto
+                   MOVE checkpoint-contador TO contador
+                   MOVE checkpoint-posicion TO posicion-factor
+           END-READ.
 
-           PERFORM calculos numero TIMES.
+           IF aux < limite-busqueda
+               SET checkpoint-en-proceso TO TRUE
+               PERFORM GUARDAR-CHECKPOINT
+               MOVE ZERO TO checkpoint-avance-intervalo
+               COMPUTE iteraciones-restantes = limite-busqueda - aux
+               PERFORM calculos iteraciones-restantes TIMES
+               PERFORM BORRAR-CHECKPOINT
+           END-IF.
 
 
        calculos.
            add 1 to aux.
            DIVIDE numero by aux GIVING resultado REMAINDER resto.
            if resto = 0
-               add 1 to contador.
+               add 1 to contador
+               IF aux > 1 AND aux <= raiz-entera
+                   MOVE aux TO factor-a-escribir
+                   PERFORM ESCRIBIR-FACTOR
+                   COMPUTE complemento-factor = numero / aux
+                   IF complemento-factor NOT = aux
+                       MOVE complemento-factor TO factor-a-escribir
+                       PERFORM ESCRIBIR-FACTOR
+                   END-IF
+               END-IF
+           end-if.
+           ADD 1 TO checkpoint-avance-intervalo.
+           IF checkpoint-avance-intervalo >= checkpoint-intervalo
+               SET checkpoint-en-proceso TO TRUE
+               PERFORM GUARDAR-CHECKPOINT
+               MOVE ZERO TO checkpoint-avance-intervalo
+           END-IF.
+
+       ESCRIBIR-FACTOR.
+           ADD 1 TO posicion-factor.
+           MOVE numero TO rf-numero.
+           MOVE factor-a-escribir TO rf-factor.
+           MOVE posicion-factor TO rf-posicion.
+           WRITE linea-factor FROM registro-factor-ws.
+
+       GUARDAR-CHECKPOINT.
+           MOVE numero TO checkpoint-numero.
+           MOVE aux TO checkpoint-aux.
+           MOVE resto TO checkpoint-resto.
+           MOVE contador TO checkpoint-contador.
+           MOVE posicion-factor TO checkpoint-posicion.
+           REWRITE registro-checkpoint
+               INVALID KEY
+                   WRITE registro-checkpoint
+           END-REWRITE.
+
+       BORRAR-CHECKPOINT.
+           MOVE numero TO checkpoint-numero.
+           DELETE CHECKPOINT-ARCHIVO
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
 
-       FIN-PROGRAMA.
-            STOP RUN.
        END PROGRAM esPrimo.
