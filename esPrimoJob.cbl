@@ -0,0 +1,536 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. esPrimoJob.
+      *
+      * Modificaciones:
+      *   - Programa de control que absorbe la operacion original de
+      *     esPrimo (modo interactivo, modo lote, reporte impreso,
+      *     validacion de entrada con RECHAZOS, auditoria y archivo de
+      *     parametros) y delega el calculo de primalidad al
+      *     subprograma esPrimo mediante CALL, ahora que este quedo
+      *     como una rutina invocable de proposito general.
+      *   - Modo rango: dados un limite inferior y uno superior, recorre
+      *     cada candidato del intervalo, invoca esPrimo por cada uno y
+      *     graba en RANGOS los que resultan primos.
+      *   - Modo rango ahora respeta numero-maximo y la lista de
+      *     exclusion antes de invocar esPrimo, igual que el modo lote,
+      *     y deja registro en AUDITORIA de cada candidato verificado.
+      *   - PROCESAR-REGISTRO-LOTE valida que el registro sea numerico
+      *     antes de moverlo a numero (igual que la entrada interactiva)
+      *     en vez de dejar que un registro invalido se cuele como cero.
+      *   - El modo interactivo ahora escribe su propio encabezado de
+      *     reporte al iniciar, para no arrancar la primera pagina en
+      *     PAGINA 2 por el salto de pagina automatico.
+      *   - NUMEROS-ENTRADA declara FILE STATUS y PROCESAR-LOTE avisa y
+      *     continua si el archivo de entrada no existe, en lugar de
+      *     abortar el job.
+      *   - linea-auditoria se amplio a X(61) para igualar el tamano
+      *     real de registro-auditoria-ws.
+      *   - VALIDAR-NUMERO ya no acepta la entrada como un grupo signo/
+      *     digitos: el ACCEPT deja la respuesta justificada a la
+      *     izquierda en un campo alfanumerico, lo que hacia fallar la
+      *     prueba NUMERIC del sub-campo de digitos aun con entradas
+      *     validas. Ahora se recorta el texto y se valida con
+      *     FUNCTION TEST-NUMVAL antes de convertirlo con FUNCTION
+      *     NUMVAL.
+      *   - REPORTE, RECHAZOS y RANGOS declaran FILE STATUS igual que
+      *     los demas archivos del job; como los tres son de salida y
+      *     centrales para cualquier modo de operacion, un error al
+      *     abrirlos detiene el programa en vez de continuar a ciegas.
+      *   - NUMEROS-ENTRADA vuelve al registro numerico PIC S9(10) del
+      *     diseno original (el registro signo/digitos de 11 bytes se
+      *     habia colado como efecto secundario de separar esPrimo en
+      *     dos programas, sin pedirlo ni documentarlo, y desalineaba
+      *     cualquier NUMEROS.DAT ya grabado en el formato original).
+      *     PROCESAR-REGISTRO-LOTE valida ahora el registro completo con
+      *     IS NOT NUMERIC en vez de solo la parte de digitos, para no
+      *     dejar pasar un registro con el byte de signo corrupto como
+      *     si fuera numero cero.
+      *   - VALIDAR-NUMERO y PROCESAR-REGISTRO-LOTE rechazan numero=0
+      *     ("< 1" en vez de "< ZERO"), igual que el dominio que ya
+      *     exige esPrimo. Los tres puntos de CALL "esPrimo" revisan
+      *     ahora codigo-retorno-ws y mandan a RECHAZOS cualquier numero
+      *     que esPrimo rechace, en vez de ignorar el codigo de retorno.
+      *   - VERIFICAR-CANDIDATO-RANGO deja constancia en RECHAZOS de los
+      *     candidatos que superan numero-maximo o que esPrimo rechaza,
+      *     igual que el modo lote e interactivo, en vez de saltarlos
+      *     en silencio.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMEROS-ENTRADA ASSIGN TO "NUMEROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS numeros-estado-archivo.
+
+           SELECT REPORTE ASSIGN TO "REPORTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS reporte-estado-archivo.
+
+           SELECT RECHAZOS ASSIGN TO "RECHAZOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS rechazos-estado-archivo.
+
+           SELECT AUDITORIA ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS auditoria-estado-archivo.
+
+           SELECT PARAMETROS ASSIGN TO "PARAMETROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS param-estado-archivo.
+
+           SELECT RANGOS ASSIGN TO "RANGOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS rangos-estado-archivo.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUMEROS-ENTRADA
+           RECORDING MODE IS F.
+       01  registro-numero-entrada.
+           05  numero-entrada-reg      PIC S9(10).
+       01  numero-entrada-texto-lote  REDEFINES registro-numero-entrada
+                                       PIC X(10).
+
+       FD  REPORTE
+           RECORDING MODE IS F.
+       01  linea-reporte               PIC X(80).
+
+       FD  RECHAZOS
+           RECORDING MODE IS F.
+       01  linea-rechazo               PIC X(60).
+
+       FD  AUDITORIA
+           RECORDING MODE IS F.
+       01  linea-auditoria             PIC X(61).
+
+       FD  PARAMETROS
+           RECORDING MODE IS F.
+       01  registro-parametro.
+           05  param-tipo              PIC X(04).
+           05  param-valor             PIC S9(10).
+
+       FD  RANGOS
+           RECORDING MODE IS F.
+       01  linea-rango                 PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  numero pic S9(10) VALUE ZERO.
+       01  contador pic 99 value ZERO.
+       01  es-primo-ws                 pic X(01) value "N".
+           88  numero-es-primo             value "S".
+       01  codigo-retorno-ws           pic S9(04) comp value zero.
+
+       01  modo-entrada                pic X(01) value "I".
+           88  modo-interactivo            value "I".
+           88  modo-lote                   value "L".
+           88  modo-rango                  value "R".
+
+       01  fin-lote                    pic X(01) value "N".
+           88  hay-mas-numeros             value "N".
+           88  no-hay-mas-numeros          value "S".
+       01  numeros-estado-archivo      pic XX value spaces.
+       01  reporte-estado-archivo      pic XX value spaces.
+       01  rechazos-estado-archivo     pic XX value spaces.
+       01  rangos-estado-archivo       pic XX value spaces.
+
+      * campos del reporte impreso
+       01  fecha-reporte.
+           05  fr-aa                   pic 99.
+           05  fr-mm                   pic 99.
+           05  fr-dd                   pic 99.
+       01  pagina-reporte              pic 9(4) value 1.
+       01  lineas-en-pagina            pic 9(3) value 99.
+       01  lineas-por-pagina           pic 9(3) value 50.
+
+       01  linea-encabezado.
+           05  filler                  pic X(10) value "REPORTE DE".
+           05  filler             pic X(15) value "VERIFICACION DE".
+           05  filler                  pic X(08) value "NUMEROS ".
+           05  filler                  pic X(06) value "FECHA:".
+           05  le-mm                   pic 99.
+           05  filler                  pic X(01) value "/".
+           05  le-dd                   pic 99.
+           05  filler                  pic X(01) value "/".
+           05  le-aa                   pic 99.
+           05  filler                  pic X(08) value "  PAGINA".
+           05  le-pagina               pic ZZZ9.
+
+       01  linea-detalle.
+           05  ld-numero               pic -(10)9.
+           05  filler                  pic X(05) value spaces.
+           05  ld-veredicto            pic X(11).
+           05  filler                  pic X(05) value spaces.
+           05  ld-divisores            pic Z9.
+
+      * validacion de entrada interactiva
+       01  numero-maximo               pic S9(10) value 9999999999.
+       01  numero-entrada-texto        pic X(11) value spaces.
+       01  numero-entrada-recortado    pic X(11) value spaces.
+       01  posicion-invalida           pic S9(04) comp value zero.
+       01  numero-valido               pic X(01) value "S".
+           88  entrada-valida              value "S".
+           88  entrada-invalida            value "N".
+       01  motivo-rechazo              pic X(20) value spaces.
+
+       01  registro-rechazo-ws.
+           05  rr-valor                pic X(11).
+           05  filler                  pic X(02) value spaces.
+           05  rr-motivo               pic X(20).
+
+      * archivo de parametros y lista de exclusion
+       01  param-estado-archivo        pic XX value spaces.
+       01  fin-parametros-sw           pic X value "N".
+           88  fin-parametros              value "S".
+           88  hay-mas-parametros          value "N".
+       01  contador-exclusion          pic 99 value zero.
+       01  indice-exclusion            pic 99 value zero.
+       01  tabla-exclusion.
+           05  exclusion-numero        pic S9(10) OCCURS 50 TIMES.
+       01  numero-excluido-sw          pic X value "N".
+           88  numero-excluido             value "S".
+           88  numero-no-excluido          value "N".
+
+      * auditoria
+       01  auditoria-estado-archivo    pic XX value spaces.
+       01  fecha-auditoria.
+           05  fha-aa                  pic 99.
+           05  fha-mm                  pic 99.
+           05  fha-dd                  pic 99.
+       01  hora-auditoria.
+           05  fho-hh                  pic 99.
+           05  fho-min                 pic 99.
+           05  fho-ss                  pic 99.
+           05  fho-cent                pic 99.
+       01  nombre-variable-entorno     pic X(20) value "USER".
+       01  usuario-auditoria           pic X(20) value spaces.
+
+       01  registro-auditoria-ws.
+           05  ra-fecha.
+               10  ra-mm               pic 99.
+               10  filler              pic X value "/".
+               10  ra-dd               pic 99.
+               10  filler              pic X value "/".
+               10  ra-aa               pic 99.
+           05  filler                  pic X value space.
+           05  ra-hora.
+               10  ra-hh               pic 99.
+               10  filler              pic X value ":".
+               10  ra-min              pic 99.
+               10  filler              pic X value ":".
+               10  ra-ss               pic 99.
+           05  filler                  pic X value space.
+           05  ra-usuario              pic X(20).
+           05  ra-numero               pic -(10)9.
+           05  filler                  pic X value space.
+           05  ra-resultado            pic X(11).
+
+      * modo rango
+       01  rango-inferior              pic S9(10) value zero.
+       01  rango-superior              pic S9(10) value zero.
+       01  candidato-rango             pic S9(10) value zero.
+       01  linea-rango-ws              pic -(10)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM DATOS.
+           STOP RUN.
+
+       DATOS.
+           OPEN OUTPUT REPORTE.
+           IF reporte-estado-archivo NOT = "00"
+               DISPLAY "ERROR AL ABRIR REPORTE.DAT: "
+                   reporte-estado-archivo
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT RECHAZOS.
+           IF rechazos-estado-archivo NOT = "00"
+               DISPLAY "ERROR AL ABRIR RECHAZOS.DAT: "
+                   rechazos-estado-archivo
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT RANGOS.
+           IF rangos-estado-archivo NOT = "00"
+               DISPLAY "ERROR AL ABRIR RANGOS.DAT: "
+                   rangos-estado-archivo
+               STOP RUN
+           END-IF.
+           ACCEPT fecha-reporte FROM DATE.
+           PERFORM ABRIR-AUDITORIA.
+           PERFORM LEER-PARAMETROS.
+
+           DISPLAY "MODO (I=INTERACTIVO, L=LOTE, R=RANGO): "
+               WITH NO ADVANCING.
+           ACCEPT modo-entrada.
+
+           EVALUATE TRUE
+               WHEN modo-lote
+                   PERFORM PROCESAR-LOTE
+               WHEN modo-rango
+                   PERFORM PROCESAR-RANGO
+               WHEN OTHER
+                   PERFORM ESCRIBIR-ENCABEZADO
+                   PERFORM OBTENER-NUMERO-VALIDO
+                   CALL "esPrimo" USING numero, es-primo-ws, contador,
+                       codigo-retorno-ws
+                   END-CALL
+                   IF codigo-retorno-ws NOT = ZERO
+                       MOVE "NUMERO INVALIDO" TO motivo-rechazo
+                       PERFORM ESCRIBIR-RECHAZO
+                   ELSE
+                       PERFORM ESCRIBIR-DETALLE-REPORTE
+                       PERFORM ESCRIBIR-AUDITORIA
+                   END-IF
+           END-EVALUATE.
+
+           PERFORM FIN-PROGRAMA.
+
+       OBTENER-NUMERO-VALIDO.
+           SET entrada-invalida TO TRUE.
+           PERFORM LEER-Y-VALIDAR-NUMERO UNTIL entrada-valida.
+
+       LEER-Y-VALIDAR-NUMERO.
+           DISPLAY "NUMERO: " WITH NO ADVANCING.
+           ACCEPT numero-entrada-texto.
+           PERFORM VALIDAR-NUMERO.
+           IF entrada-invalida
+               PERFORM ESCRIBIR-RECHAZO
+           END-IF.
+
+       VALIDAR-NUMERO.
+           SET entrada-valida TO TRUE.
+           MOVE spaces TO motivo-rechazo.
+           IF numero-entrada-texto = spaces
+               SET entrada-invalida TO TRUE
+               MOVE "ENTRADA EN BLANCO" TO motivo-rechazo
+           ELSE
+               MOVE FUNCTION TRIM(numero-entrada-texto)
+                   TO numero-entrada-recortado
+               MOVE FUNCTION TEST-NUMVAL(numero-entrada-recortado)
+                   TO posicion-invalida
+               IF posicion-invalida NOT = ZERO
+                   SET entrada-invalida TO TRUE
+                   MOVE "NO NUMERICO" TO motivo-rechazo
+               ELSE
+                   COMPUTE numero =
+                       FUNCTION NUMVAL(numero-entrada-recortado)
+                   IF numero < 1 OR numero > numero-maximo
+                       SET entrada-invalida TO TRUE
+                       MOVE "FUERA DE RANGO" TO motivo-rechazo
+                   END-IF
+               END-IF
+           END-IF.
+           IF entrada-valida AND numero > ZERO
+               PERFORM VERIFICAR-EXCLUSION
+               IF numero-excluido
+                   SET entrada-invalida TO TRUE
+                   MOVE "EN LISTA EXCLUSION" TO motivo-rechazo
+               END-IF
+           END-IF.
+
+       ESCRIBIR-RECHAZO.
+           MOVE numero-entrada-texto TO rr-valor.
+           MOVE motivo-rechazo TO rr-motivo.
+           WRITE linea-rechazo FROM registro-rechazo-ws.
+
+       LEER-PARAMETROS.
+           MOVE "N" TO fin-parametros-sw.
+           OPEN INPUT PARAMETROS.
+           IF param-estado-archivo = "35"
+               SET fin-parametros TO TRUE
+           ELSE
+               PERFORM LEER-REGISTRO-PARAMETRO
+               PERFORM PROCESAR-REGISTRO-PARAMETRO
+                   UNTIL fin-parametros
+               CLOSE PARAMETROS
+           END-IF.
+
+       LEER-REGISTRO-PARAMETRO.
+           READ PARAMETROS
+               AT END
+                   SET fin-parametros TO TRUE
+           END-READ.
+
+       PROCESAR-REGISTRO-PARAMETRO.
+           EVALUATE param-tipo
+               WHEN "MAX "
+                   MOVE param-valor TO numero-maximo
+               WHEN "SKIP"
+                   IF contador-exclusion < 50
+                       ADD 1 TO contador-exclusion
+                       MOVE param-valor TO
+                           exclusion-numero(contador-exclusion)
+                   END-IF
+           END-EVALUATE.
+           PERFORM LEER-REGISTRO-PARAMETRO.
+
+       VERIFICAR-EXCLUSION.
+           SET numero-no-excluido TO TRUE.
+           MOVE ZERO TO indice-exclusion.
+           IF contador-exclusion > ZERO
+               PERFORM BUSCAR-EXCLUSION
+                   VARYING indice-exclusion FROM 1 BY 1
+                   UNTIL indice-exclusion > contador-exclusion
+                       OR numero-excluido
+           END-IF.
+
+       BUSCAR-EXCLUSION.
+           IF exclusion-numero(indice-exclusion) = numero
+               SET numero-excluido TO TRUE
+           END-IF.
+
+       ABRIR-AUDITORIA.
+           OPEN EXTEND AUDITORIA.
+           IF auditoria-estado-archivo = "35"
+               OPEN OUTPUT AUDITORIA
+               CLOSE AUDITORIA
+               OPEN EXTEND AUDITORIA
+           END-IF.
+           ACCEPT fecha-auditoria FROM DATE.
+           DISPLAY nombre-variable-entorno UPON ENVIRONMENT-NAME.
+           ACCEPT usuario-auditoria FROM ENVIRONMENT-VALUE.
+
+       ESCRIBIR-AUDITORIA.
+           ACCEPT hora-auditoria FROM TIME.
+           MOVE fho-hh TO ra-hh.
+           MOVE fho-min TO ra-min.
+           MOVE fho-ss TO ra-ss.
+           MOVE fha-mm TO ra-mm.
+           MOVE fha-dd TO ra-dd.
+           MOVE fha-aa TO ra-aa.
+           MOVE usuario-auditoria TO ra-usuario.
+           MOVE numero TO ra-numero.
+           IF numero-es-primo
+               MOVE "PRIMO" TO ra-resultado
+           ELSE
+               MOVE "NO PRIMO" TO ra-resultado
+           END-IF.
+           WRITE linea-auditoria FROM registro-auditoria-ws.
+
+       ESCRIBIR-ENCABEZADO.
+           MOVE fr-mm TO le-mm.
+           MOVE fr-dd TO le-dd.
+           MOVE fr-aa TO le-aa.
+           MOVE pagina-reporte TO le-pagina.
+           WRITE linea-reporte FROM linea-encabezado.
+           MOVE ZERO TO lineas-en-pagina.
+
+       CONTROLAR-SALTO-PAGINA.
+           IF lineas-en-pagina >= lineas-por-pagina
+               ADD 1 TO pagina-reporte
+               PERFORM ESCRIBIR-ENCABEZADO
+           END-IF.
+
+       ESCRIBIR-DETALLE-REPORTE.
+           PERFORM CONTROLAR-SALTO-PAGINA.
+           MOVE numero TO ld-numero.
+           IF numero-es-primo
+               MOVE "PRIMO" TO ld-veredicto
+           ELSE
+               MOVE "NO PRIMO" TO ld-veredicto
+           END-IF.
+           MOVE contador TO ld-divisores.
+           WRITE linea-reporte FROM linea-detalle.
+           ADD 1 TO lineas-en-pagina.
+
+       PROCESAR-LOTE.
+           MOVE "N" TO fin-lote.
+           PERFORM ESCRIBIR-ENCABEZADO.
+           OPEN INPUT NUMEROS-ENTRADA.
+           IF numeros-estado-archivo = "35"
+               DISPLAY "ARCHIVO NUMEROS.DAT NO ENCONTRADO"
+           ELSE
+               PERFORM LEER-REGISTRO-LOTE
+               PERFORM PROCESAR-REGISTRO-LOTE UNTIL no-hay-mas-numeros
+               CLOSE NUMEROS-ENTRADA
+           END-IF.
+
+       LEER-REGISTRO-LOTE.
+           READ NUMEROS-ENTRADA
+               AT END
+                   SET no-hay-mas-numeros TO TRUE
+           END-READ.
+
+       PROCESAR-REGISTRO-LOTE.
+           IF numero-entrada-reg IS NOT NUMERIC
+               MOVE "NO NUMERICO" TO motivo-rechazo
+               PERFORM ESCRIBIR-RECHAZO-LOTE
+           ELSE
+               MOVE numero-entrada-reg TO numero
+               IF numero < 1 OR numero > numero-maximo
+                   MOVE "FUERA DE RANGO" TO motivo-rechazo
+                   PERFORM ESCRIBIR-RECHAZO-LOTE
+               ELSE
+                   PERFORM VERIFICAR-EXCLUSION
+                   IF numero-excluido
+                       MOVE "EN LISTA EXCLUSION" TO motivo-rechazo
+                       PERFORM ESCRIBIR-RECHAZO-LOTE
+                   ELSE
+                       CALL "esPrimo" USING numero, es-primo-ws,
+                           contador, codigo-retorno-ws
+                       END-CALL
+                       IF codigo-retorno-ws NOT = ZERO
+                           MOVE "NUMERO INVALIDO" TO motivo-rechazo
+                           PERFORM ESCRIBIR-RECHAZO-LOTE
+                       ELSE
+                           PERFORM ESCRIBIR-DETALLE-REPORTE
+                           PERFORM ESCRIBIR-AUDITORIA
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM LEER-REGISTRO-LOTE.
+
+       ESCRIBIR-RECHAZO-LOTE.
+           MOVE numero-entrada-texto-lote TO rr-valor.
+           MOVE motivo-rechazo TO rr-motivo.
+           WRITE linea-rechazo FROM registro-rechazo-ws.
+
+       PROCESAR-RANGO.
+           DISPLAY "LIMITE INFERIOR: " WITH NO ADVANCING.
+           ACCEPT rango-inferior.
+           DISPLAY "LIMITE SUPERIOR: " WITH NO ADVANCING.
+           ACCEPT rango-superior.
+           IF rango-inferior < 2
+               MOVE 2 TO rango-inferior
+           END-IF.
+           MOVE rango-inferior TO candidato-rango.
+           PERFORM VERIFICAR-CANDIDATO-RANGO
+               UNTIL candidato-rango > rango-superior.
+
+       VERIFICAR-CANDIDATO-RANGO.
+           MOVE candidato-rango TO numero.
+           IF numero > numero-maximo
+               MOVE numero TO ld-numero
+               MOVE ld-numero TO rr-valor
+               MOVE "FUERA DE RANGO" TO rr-motivo
+               WRITE linea-rechazo FROM registro-rechazo-ws
+           ELSE
+               PERFORM VERIFICAR-EXCLUSION
+               IF numero-no-excluido
+                   CALL "esPrimo" USING numero, es-primo-ws, contador,
+                       codigo-retorno-ws
+                   END-CALL
+                   IF codigo-retorno-ws NOT = ZERO
+                       MOVE numero TO ld-numero
+                       MOVE ld-numero TO rr-valor
+                       MOVE "NUMERO INVALIDO" TO rr-motivo
+                       WRITE linea-rechazo FROM registro-rechazo-ws
+                   ELSE
+                       PERFORM ESCRIBIR-AUDITORIA
+                       IF numero-es-primo
+                           MOVE candidato-rango TO linea-rango-ws
+                           WRITE linea-rango FROM linea-rango-ws
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           ADD 1 TO candidato-rango.
+
+       FIN-PROGRAMA.
+           CLOSE REPORTE.
+           CLOSE RECHAZOS.
+           CLOSE AUDITORIA.
+           CLOSE RANGOS.
+
+       END PROGRAM esPrimoJob.
